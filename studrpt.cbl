@@ -0,0 +1,292 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     STUDRPT.
+000300 AUTHOR.         MARK MULLIN.
+000400 INSTALLATION.   REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* STUDRPT
+000900*
+001000* STUDENT ROSTER LISTING.  READS STUDENTS.DAT SEQUENTIALLY AND
+001100* PRINTS ONE LINE PER STUDENT PLUS A CONTROL-TOTAL FOOTER -
+001200* TOTAL RECORD COUNT AND A COUNT BY GRADE/SECTION - SO THE
+001300* REGISTRAR'S OFFICE HAS SOMETHING TO WORK FROM OTHER THAN THE
+001400* RAW MASTER FILE.
+001500*
+001600* MODIFICATION HISTORY
+001700* ------------------------------------------------------------
+001800* DATE       INIT DESCRIPTION
+001900* ---------- ---- -----------------------------------------
+002000* 2026-08-08 MFM  ORIGINAL PROGRAM.
+002100*****************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+002610         ORGANIZATION IS INDEXED
+002620         ACCESS MODE IS SEQUENTIAL
+002630         RECORD KEY IS STU-ID
+002640         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+002650     SELECT PRINT-FILE ASSIGN TO "STUDRPT.LST"
+002660         ORGANIZATION IS LINE SEQUENTIAL
+002670         FILE STATUS IS WS-PRINT-FILE-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  STUDENT-FILE.
+003200     COPY STUDREC.
+003300 FD  PRINT-FILE
+003310     RECORDING MODE IS F.
+003320 01  PRINT-LINE                  PIC X(132).
+003330
+003400 WORKING-STORAGE SECTION.
+003410*****************************************************************
+003420* FILE STATUS FIELDS
+003430*****************************************************************
+003440 01  WS-STUDENT-FILE-STATUS      PIC X(02).
+003450     88  WS-STUDENT-FILE-NOTFND  VALUE "35".
+003460 01  WS-PRINT-FILE-STATUS        PIC X(02).
+003480
+003490*****************************************************************
+003500* END-OF-FILE SWITCH
+003510*****************************************************************
+003520 01  WS-EOF-SWITCH                PIC X(01).
+003530     88  WS-EOF                   VALUE "Y".
+003540     88  WS-NOT-EOF               VALUE "N".
+003545
+003546*****************************************************************
+003547* ABORT SWITCH
+003548*
+003549* SET WHEN STUDENTS.DAT COULDN'T BE OPENED SO 8000-TERMINATE
+003550* CAN SKIP THE NORMAL CONTROL TOTALS (THERE ARE NONE TO REPORT)
+003551* AND NOT CLOSE A FILE THAT WAS NEVER SUCCESSFULLY OPENED.
+003552*****************************************************************
+003553 01  WS-ABORT-SWITCH              PIC X(01) VALUE "N".
+003554     88  WS-ABORTED               VALUE "Y".
+003555
+003560*****************************************************************
+003570* CONTROL TOTALS
+003580*****************************************************************
+003590 01  WS-TOTAL-COUNT               PIC 9(06) VALUE ZERO.
+003600
+003610 01  WS-GRADE-SECTION-TABLE.
+003620     05  WS-GS-ENTRY OCCURS 100 TIMES.
+003630         10  WS-GS-GRADE          PIC 9(02).
+003640         10  WS-GS-SECTION        PIC X(01).
+003650         10  WS-GS-COUNT          PIC 9(06).
+003660 01  WS-TABLE-COUNT               PIC 9(03) VALUE ZERO.
+003670 01  WS-SRCH-IDX                  PIC 9(03) VALUE ZERO.
+003680 01  WS-FOUND-SWITCH              PIC X(01).
+003690     88  WS-FOUND                 VALUE "Y".
+003700     88  WS-NOT-FOUND             VALUE "N".
+003710
+003720*****************************************************************
+003730* PRINT LINE WORK AREAS
+003740*****************************************************************
+003750 01  WS-TITLE-LINE.
+003760     05  FILLER                   PIC X(30)
+003770         VALUE "STUDENT ROSTER LISTING".
+003780
+003780 01  WS-ABORT-LINE.
+003785     05  FILLER                   PIC X(50)
+003786         VALUE "*** REPORT ABORTED - STUDENTS.DAT NOT FOUND ***".
+003787
+003790 01  WS-COLUMN-LINE.
+003800     05  FILLER                   PIC X(07) VALUE "ID".
+003810     05  FILLER                   PIC X(17) VALUE "LAST NAME".
+003820     05  FILLER                   PIC X(14) VALUE "FIRST NAME".
+003830     05  FILLER                   PIC X(11) VALUE "DOB".
+003840     05  FILLER                   PIC X(07) VALUE "GR".
+003850     05  FILLER                   PIC X(06) VALUE "SEC".
+003860     05  FILLER                   PIC X(08) VALUE "HOMEROOM".
+003870
+003880 01  WS-DETAIL-LINE.
+003890     05  FILLER                   PIC X(01) VALUE SPACE.
+003900     05  WS-DL-ID                 PIC X(06).
+003910     05  FILLER                   PIC X(02) VALUE SPACES.
+003920     05  WS-DL-LAST-NAME          PIC X(15).
+003930     05  FILLER                   PIC X(01) VALUE SPACE.
+003940     05  WS-DL-FIRST-NAME         PIC X(12).
+003950     05  FILLER                   PIC X(01) VALUE SPACE.
+003960     05  WS-DL-DOB                PIC X(08).
+003970     05  FILLER                   PIC X(02) VALUE SPACES.
+003980     05  WS-DL-GRADE              PIC Z9.
+003990     05  FILLER                   PIC X(01) VALUE SPACE.
+004000     05  WS-DL-SECTION            PIC X(01).
+004010     05  FILLER                   PIC X(02) VALUE SPACES.
+004020     05  WS-DL-HOMEROOM           PIC X(06).
+004030
+004040 01  WS-TOTAL-LINE.
+004050     05  FILLER                   PIC X(24)
+004060         VALUE "TOTAL STUDENT RECORDS: ".
+004070     05  WS-TL-COUNT              PIC ZZZ,ZZ9.
+004080
+004090 01  WS-GS-HEADING-LINE.
+004100     05  FILLER                   PIC X(24)
+004110         VALUE "COUNTS BY GRADE/SECTION".
+004120
+004130 01  WS-GS-DETAIL-LINE.
+004140     05  FILLER                   PIC X(07) VALUE "GRADE ".
+004150     05  WS-GDL-GRADE             PIC Z9.
+004160     05  FILLER                   PIC X(06) VALUE " SEC ".
+004170     05  WS-GDL-SECTION           PIC X(01).
+004180     05  FILLER                   PIC X(07) VALUE " COUNT ".
+004190     05  WS-GDL-COUNT             PIC ZZZ,ZZ9.
+004200
+004210 PROCEDURE DIVISION.
+004220*****************************************************************
+004230* 0000-MAINLINE
+004240*****************************************************************
+004250 0000-MAINLINE.
+004260     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004265     IF NOT WS-EOF
+004270         PERFORM 2000-READ-STUDENT THRU 2000-EXIT
+004280         PERFORM 2500-PROCESS-STUDENT THRU 2500-EXIT
+004290             UNTIL WS-EOF
+004295     END-IF
+004300     PERFORM 8000-TERMINATE THRU 8000-EXIT
+004310     STOP RUN.
+004320 0000-MAINLINE-EXIT.
+004330     EXIT.
+004340
+004350*****************************************************************
+004360* 1000-INITIALIZE
+004370*****************************************************************
+004380 1000-INITIALIZE.
+004390     SET WS-NOT-EOF TO TRUE
+004400     OPEN INPUT STUDENT-FILE
+004401     IF WS-STUDENT-FILE-NOTFND
+004402         DISPLAY "*** STUDRPT ABORTED - STUDENTS.DAT NOT "
+004403             "FOUND ***"
+004404         CLOSE STUDENT-FILE
+004405         SET WS-EOF TO TRUE
+004406         SET WS-ABORTED TO TRUE
+004407     END-IF
+004410     OPEN OUTPUT PRINT-FILE
+004420     MOVE WS-TITLE-LINE  TO PRINT-LINE
+004430     WRITE PRINT-LINE
+004440     MOVE WS-COLUMN-LINE TO PRINT-LINE
+004450     WRITE PRINT-LINE.
+004460 1000-EXIT.
+004470     EXIT.
+004480
+004490*****************************************************************
+004500* 2000-READ-STUDENT
+004510*****************************************************************
+004520 2000-READ-STUDENT.
+004530     READ STUDENT-FILE NEXT RECORD
+004540         AT END
+004550             SET WS-EOF TO TRUE
+004560     END-READ.
+004570 2000-EXIT.
+004580     EXIT.
+004590
+004600*****************************************************************
+004610* 2500-PROCESS-STUDENT
+004620*****************************************************************
+004630 2500-PROCESS-STUDENT.
+004640     PERFORM 2600-PRINT-DETAIL-LINE THRU 2600-EXIT
+004650     PERFORM 2700-ACCUMULATE-TOTALS THRU 2700-EXIT
+004660     PERFORM 2000-READ-STUDENT THRU 2000-EXIT.
+004670 2500-EXIT.
+004680     EXIT.
+004690
+004700*****************************************************************
+004710* 2600-PRINT-DETAIL-LINE
+004720*****************************************************************
+004730 2600-PRINT-DETAIL-LINE.
+004740     MOVE STU-ID              TO WS-DL-ID
+004750     MOVE STU-LAST-NAME       TO WS-DL-LAST-NAME
+004760     MOVE STU-FIRST-NAME      TO WS-DL-FIRST-NAME
+004770     MOVE STU-DATE-OF-BIRTH   TO WS-DL-DOB
+004780     MOVE STU-GRADE           TO WS-DL-GRADE
+004790     MOVE STU-SECTION         TO WS-DL-SECTION
+004800     MOVE STU-HOMEROOM        TO WS-DL-HOMEROOM
+004810     MOVE WS-DETAIL-LINE      TO PRINT-LINE
+004820     WRITE PRINT-LINE.
+004830 2600-EXIT.
+004840     EXIT.
+004850
+004860*****************************************************************
+004870* 2700-ACCUMULATE-TOTALS
+004880*****************************************************************
+004890 2700-ACCUMULATE-TOTALS.
+004900     ADD 1 TO WS-TOTAL-COUNT
+004910     PERFORM 2710-FIND-GRADE-SECTION THRU 2710-EXIT.
+004920 2700-EXIT.
+004930     EXIT.
+004940
+004950*****************************************************************
+004960* 2710-FIND-GRADE-SECTION
+004970*
+004980* LOCATES THIS STUDENT'S GRADE/SECTION IN THE CONTROL-TOTAL
+004990* TABLE AND BUMPS ITS COUNT, ADDING A NEW TABLE ENTRY THE
+005000* FIRST TIME A GRADE/SECTION IS SEEN.
+005010*****************************************************************
+005020 2710-FIND-GRADE-SECTION.
+005030     SET WS-NOT-FOUND TO TRUE
+005040     PERFORM 2711-CHECK-ONE-ENTRY THRU 2711-EXIT
+005050         VARYING WS-SRCH-IDX FROM 1 BY 1
+005060         UNTIL WS-SRCH-IDX > WS-TABLE-COUNT
+005070            OR WS-FOUND
+005080     IF WS-NOT-FOUND
+005082         IF WS-TABLE-COUNT >= 100
+005084             DISPLAY "*** WARNING - MORE THAN 100 DISTINCT "
+005086                 "GRADE/SECTION COMBINATIONS, CONTROL TOTALS "
+005088                 "INCOMPLETE ***"
+005090             GO TO 2710-EXIT
+005092         END-IF
+005094         ADD 1 TO WS-TABLE-COUNT
+005100         MOVE STU-GRADE   TO WS-GS-GRADE(WS-TABLE-COUNT)
+005110         MOVE STU-SECTION TO WS-GS-SECTION(WS-TABLE-COUNT)
+005120         MOVE 1           TO WS-GS-COUNT(WS-TABLE-COUNT)
+005130     END-IF.
+005140 2710-EXIT.
+005150     EXIT.
+005160
+005170*****************************************************************
+005180* 2711-CHECK-ONE-ENTRY
+005190*****************************************************************
+005200 2711-CHECK-ONE-ENTRY.
+005210     IF WS-GS-GRADE(WS-SRCH-IDX)   = STU-GRADE
+005220        AND WS-GS-SECTION(WS-SRCH-IDX) = STU-SECTION
+005230         ADD 1 TO WS-GS-COUNT(WS-SRCH-IDX)
+005240         SET WS-FOUND TO TRUE
+005250     END-IF.
+005260 2711-EXIT.
+005270     EXIT.
+005280
+005290*****************************************************************
+005300* 8000-TERMINATE
+005310*****************************************************************
+005320 8000-TERMINATE.
+005325     IF WS-ABORTED
+005326         MOVE WS-ABORT-LINE TO PRINT-LINE
+005327         WRITE PRINT-LINE
+005328     ELSE
+005330         MOVE WS-TOTAL-COUNT TO WS-TL-COUNT
+005340         MOVE WS-TOTAL-LINE  TO PRINT-LINE
+005350         WRITE PRINT-LINE
+005360         MOVE WS-GS-HEADING-LINE TO PRINT-LINE
+005370         WRITE PRINT-LINE
+005380         PERFORM 8100-PRINT-GS-LINE THRU 8100-EXIT
+005390             VARYING WS-SRCH-IDX FROM 1 BY 1
+005400             UNTIL WS-SRCH-IDX > WS-TABLE-COUNT
+005410         CLOSE STUDENT-FILE
+005415     END-IF
+005420     CLOSE PRINT-FILE.
+005430 8000-EXIT.
+005440     EXIT.
+005450
+005460*****************************************************************
+005470* 8100-PRINT-GS-LINE
+005480*****************************************************************
+005490 8100-PRINT-GS-LINE.
+005500     MOVE WS-GS-GRADE(WS-SRCH-IDX)   TO WS-GDL-GRADE
+005510     MOVE WS-GS-SECTION(WS-SRCH-IDX) TO WS-GDL-SECTION
+005520     MOVE WS-GS-COUNT(WS-SRCH-IDX)   TO WS-GDL-COUNT
+005530     MOVE WS-GS-DETAIL-LINE          TO PRINT-LINE
+005540     WRITE PRINT-LINE.
+005550 8100-EXIT.
+005560     EXIT.
