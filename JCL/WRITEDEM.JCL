@@ -0,0 +1,18 @@
+//WRITEDEM JOB (ACCTNO),'NIGHTLY ROSTER LOAD',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* WRITEDEM - OVERNIGHT BATCH LOAD OF WRITEDEM
+//*
+//* RUNS WRITEDEM IN BATCH MODE (PARM='BATCH') SO THE NIGHTLY
+//* ROSTER LOAD READS STUDENT INTAKE ROWS FROM THE TRANSACTION
+//* FILE INSTEAD OF PROMPTING AN OPERATOR AT A TERMINAL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=WRITEDEM,PARM='BATCH'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUTRAN  DD   DSN=PROD.STUDENT.TRANS,DISP=SHR
+//STUDENTS DD   DSN=PROD.STUDENT.MASTER,DISP=SHR
+//STUCHKPT DD   DSN=PROD.STUDENT.CHKPT,DISP=SHR
+//STUAUDIT DD   DSN=PROD.STUDENT.AUDIT,DISP=MOD
+//STUEXTR  DD   DSN=PROD.STUDENT.REGEXTR,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
