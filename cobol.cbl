@@ -1,35 +1,691 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  WriteDemo.
-AUTHOR.  Mark Mullin.
-* Hey, I don't even have a cobol compiler
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD TestFile.
-01 TestData.
-   02  LineNum        PIC X.
-   02  LineText       PIC X(72).
-
-PROCEDURE DIVISION.
-Begin.
-    OPEN OUTPUT TestFile
-    DISPLAY "This language is still around."
-
-    PERFORM GetFileDetails
-    PERFORM UNTIL TestData = SPACES
-       WRITE TestData 
-       PERFORM GetStudentDetails
-    END-PERFORM
-    CLOSE TestFile
-    STOP RUN.
-
-GetFileDetails.
-    DISPLAY "Enter - Line number, some text"
-    DISPLAY "NXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX"
-    ACCEPT  TestData.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     WRITEDEM.
+000120 AUTHOR.         MARK MULLIN.
+000130 INSTALLATION.   REGISTRAR SYSTEMS.
+000140 DATE-WRITTEN.   2024-01-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* WRITEDEM
+000180*
+000190* STUDENT INTAKE PROGRAM.  COLLECTS STUDENT MASTER RECORDS AND
+000200* WRITES THEM TO THE STUDENT MASTER FILE, STUDENTS.DAT.
+000210*
+000220* MODIFICATION HISTORY
+000230* ------------------------------------------------------------
+000240* DATE       INIT DESCRIPTION
+000250* ---------- ---- -----------------------------------------
+000260* 2026-08-08 MFM  STUDENTFILE NOW OPENS AND WRITES REAL
+000270*                 STUDENTS.DAT USING THE STUDENT-RECORD LAYOUT
+000280*                 (STUDREC.CPY) INSTEAD OF THE OLD TESTFILE/
+000290*                 TESTDATA LINE DUMP.
+000300* 2026-08-08 MFM  2100-GET-STUDENT-DETAILS NOW PROMPTS FOR
+000310*                 GUARDIAN CONTACT, ENROLLMENT DATE AND
+000320*                 HOMEROOM.  REORDERED 2500-PROCESS-STUDENT SO
+000330*                 THE DETAIL FIELDS ARE COLLECTED BEFORE THE
+000340*                 RECORD IS WRITTEN, SO ONE TRIP THROUGH THE
+000350*                 LOOP PRODUCES ONE COMPLETE STUDENT RECORD.
+000360* 2026-08-08 MFM  STUDENTFILE REORGANIZED AS AN INDEXED FILE
+000370*                 KEYED ON STU-ID SO A COMPANION LOOKUP/UPDATE
+000380*                 PROGRAM CAN GET AT ONE STUDENT DIRECTLY.
+000390* 2026-08-08 MFM  ADDED A BATCH MODE (PARM='BATCH') THAT LOADS
+000400*                 STUDENT INTAKE ROWS FROM THE STUTRAN.DAT
+000410*                 TRANSACTION FILE INSTEAD OF PROMPTING AN
+000420*                 OPERATOR, FOR THE OVERNIGHT ROSTER LOAD JOB.
+000430* 2026-08-08 MFM  ADDED CHECKPOINT/RESTART SUPPORT.  A CHECKPOINT
+000440*                 IS DROPPED TO STUCHKPT.DAT EVERY
+000450*                 WS-CHECKPOINT-INTERVAL RECORDS SO A RESTART
+000460*                 AFTER AN ABEND PICKS UP AFTER THE LAST RECORD
+000470*                 COMMITTED INSTEAD OF FROM THE BEGINNING.
+000480* 2026-08-08 MFM  STUDENTFILE NOW OPENED I-O (CREATED WITH
+000490*                 OPEN OUTPUT ONLY THE FIRST TIME) SO PRIOR
+000500*                 RUNS' RECORDS ARE PRESERVED, AND ADDED
+000510*                 2600-VALIDATE-STUDENT-ID TO REJECT NON-
+000520*                 NUMERIC AND DUPLICATE STUDENT IDS AND WARN
+000530*                 ON OUT-OF-SEQUENCE ENTRY.
+000540* 2026-08-08 MFM  ADDED AN AUDIT TRAIL - EACH RUN NOW APPENDS
+000550*                 A RECORD TO STUAUDIT.DAT WITH THE OPERATOR
+000560*                 ID, START/END TIMESTAMPS AND THE COUNT OF
+000570*                 RECORDS WRITTEN THAT RUN.
+000580* 2026-08-08 MFM  EACH STUDENT RECORD CAPTURED DURING INTAKE
+000590*                 IS NOW ALSO WRITTEN TO STUEXTR.DAT IN THE
+000600*                 FIXED-FORMAT LAYOUT THE REGISTRAR'S INTAKE
+000610*                 INTERFACE EXPECTS.
+000620* 2026-08-08 MFM  ADDED A MAINTENANCE MODE (PARM='MAINT') SO AN
+000630*                 OPERATOR CAN PULL UP A STUDENT ALREADY ON
+000640*                 STUDENTS.DAT BY STUDENT ID AND CORRECT OR
+000650*                 REMOVE THE RECORD WITHOUT RE-KEYING INTAKE.
+000660*****************************************************************
+000670
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710*    THE ASSIGN CLAUSES BELOW NAME THE JOB STEP'S DDNAMES (SEE
+000720*    THE STEP010 DD STATEMENTS IN WRITEDEM.JCL) RATHER THAN
+000730*    LITERAL FILENAMES, SO I/O ROUTES THROUGH WHATEVER DATASET
+000740*    EACH DD IS ALLOCATED TO.
+000750     SELECT STUDENT-FILE ASSIGN TO STUDENTS
+000760         ORGANIZATION IS INDEXED
+000770         ACCESS MODE IS DYNAMIC
+000780         RECORD KEY IS STU-ID
+000790         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000800     SELECT TRANSACTION-FILE ASSIGN TO STUTRAN
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000830     SELECT CHECKPOINT-FILE ASSIGN TO STUCHKPT
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000860     SELECT AUDIT-FILE ASSIGN TO STUAUDIT
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000890     SELECT EXTRACT-FILE ASSIGN TO STUEXTR
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-EXTR-FILE-STATUS.
+000920
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  STUDENT-FILE.
+000960     COPY STUDREC.
+000970 FD  TRANSACTION-FILE.
+000980     COPY TRANREC.
+000990 FD  CHECKPOINT-FILE.
+001000     COPY CHKPTREC.
+001010 FD  AUDIT-FILE.
+001020     COPY AUDITREC.
+001030 FD  EXTRACT-FILE.
+001040     COPY EXTRREC.
+001050
+001060 WORKING-STORAGE SECTION.
+001070*****************************************************************
+001080* FILE STATUS FIELDS
+001090*****************************************************************
+001100 01  WS-STUDENT-FILE-STATUS      PIC X(02).
+001110     88  WS-STUDENT-FILE-NOTFND  VALUE "35".
+001120 01  WS-TRAN-FILE-STATUS         PIC X(02).
+001130     88  WS-TRAN-FILE-NOTFND     VALUE "35".
+001140 01  WS-CHKPT-FILE-STATUS        PIC X(02).
+001150     88  WS-CHKPT-FILE-NOT-FOUND VALUE "35".
+001160 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+001170 01  WS-EXTR-FILE-STATUS         PIC X(02).
+001180
+001190*****************************************************************
+001200* RUN MODE SWITCH - SET FROM THE PARM PASSED ON THE EXEC
+001210* STATEMENT (BATCH) OR DEFAULTED TO INTERACTIVE ADD.
+001220*****************************************************************
+001230 01  WS-RUN-MODE                 PIC X(08).
+001240     88  WS-MODE-BATCH           VALUE "BATCH".
+001250     88  WS-MODE-ADD             VALUE "ADD", SPACES.
+001260     88  WS-MODE-MAINT           VALUE "MAINT".
+001270
+001280 01  WS-TRAN-EOF-SWITCH          PIC X(01).
+001290     88  WS-TRAN-EOF             VALUE "Y".
+001300     88  WS-TRAN-NOT-EOF         VALUE "N".
+001310
+001320*****************************************************************
+001330* CHECKPOINT/RESTART CONTROLS
+001340*****************************************************************
+001350 01  WS-CHECKPOINT-INTERVAL      PIC 9(03) COMP VALUE 10.
+001360 01  WS-REC-COUNT                PIC 9(06) COMP VALUE ZERO.
+001370 01  WS-RUN-REC-COUNT            PIC 9(06) COMP VALUE ZERO.
+001380 01  WS-CHKPT-QUOTIENT           PIC 9(06) COMP.
+001390 01  WS-CHKPT-REMAINDER          PIC 9(03) COMP.
+001400
+001410*****************************************************************
+001420* STUDENT ID VALIDATION
+001430*****************************************************************
+001440 01  WS-ID-VALID-SWITCH          PIC X(01).
+001450     88  WS-ID-VALID             VALUE "Y".
+001460     88  WS-ID-INVALID           VALUE "N".
+001470 01  WS-LAST-ID-ENTERED          PIC X(06) VALUE SPACES.
+001480 01  WS-ENTERED-ID               PIC X(06).
+001490 01  WS-ID-JUSTIFY               PIC X(06) JUSTIFIED RIGHT.
+001500
+001510*****************************************************************
+001520* MAINTENANCE MODE WORKING FIELDS
+001530*****************************************************************
+001540 01  WS-MAINT-FOUND-SWITCH       PIC X(01).
+001550     88  WS-MAINT-FOUND          VALUE "Y".
+001560     88  WS-MAINT-NOTFOUND       VALUE "N".
+001570 01  WS-MAINT-ACTION             PIC X(01).
+001580     88  WS-MAINT-CORRECT        VALUE "C", "c".
+001590     88  WS-MAINT-DELETE         VALUE "D", "d".
+001600*****************************************************************
+001610* STUDENT WRITE STATUS
+001620*
+001630* SET BY THE INVALID KEY / NOT INVALID KEY PHRASES ON THE
+001640* STUDENT-FILE WRITE SO THE EXTRACT RECORD AND THE CHECKPOINT
+001650* ARE ONLY TAKEN WHEN THE WRITE ACTUALLY LANDED ON STUDENTS.DAT.
+001660*****************************************************************
+001670 01  WS-WRITE-STATUS-SWITCH      PIC X(01).
+001680     88  WS-WRITE-OK             VALUE "Y".
+001690     88  WS-WRITE-FAILED         VALUE "N".
+001700*****************************************************************
+001710* AUDIT TRAIL WORKING FIELDS
+001720*****************************************************************
+001730 01  WS-OPERATOR-ID               PIC X(08).
+001740 01  WS-START-DATE                PIC 9(08).
+001750 01  WS-START-TIME                PIC 9(08).
+001760
+001770*****************************************************************
+001780* PARM AREA
+001790*
+001800* THE JOB STEP'S EXEC PARM IS DELIVERED BY THE OPERATING SYSTEM
+001810* AS A HALFWORD LENGTH FOLLOWED BY THE PARM TEXT.  ON AN
+001820* INTERACTIVE RUN (NO PARM CODED) THE LENGTH COMES IN ZERO AND
+001830* WS-RUN-MODE IS LEFT AT ITS DEFAULT OF SPACES.
+001840*****************************************************************
+001850 LINKAGE SECTION.
+001860 01  LK-PARM-AREA.
+001870     05  LK-PARM-LENGTH           PIC S9(04) COMP.
+001880     05  LK-PARM-TEXT             PIC X(80).
+001890
+001900 PROCEDURE DIVISION USING LK-PARM-AREA.
+001910*****************************************************************
+001920* 0000-MAINLINE
+001930*****************************************************************
+001940 0000-MAINLINE.
+001950     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001960     EVALUATE TRUE
+001970         WHEN WS-MODE-BATCH
+001980             PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+001990         WHEN WS-MODE-MAINT
+002000             PERFORM 4000-MAINTENANCE THRU 4000-EXIT
+002010         WHEN OTHER
+002020             PERFORM 2000-GET-STUDENT-HEADER THRU 2000-EXIT
+002030             PERFORM 2500-PROCESS-STUDENT THRU 2500-EXIT
+002040                 UNTIL STU-ID = SPACES
+002050     END-EVALUATE
+002060     PERFORM 8000-TERMINATE THRU 8000-EXIT
+002070     STOP RUN.
+002080 0000-MAINLINE-EXIT.
+002090     EXIT.
+002100
+002110*****************************************************************
+002120* 1000-INITIALIZE
+002130*****************************************************************
+002140 1000-INITIALIZE.
+002150     MOVE SPACES TO WS-RUN-MODE
+002160     IF LK-PARM-LENGTH > ZERO
+002170         MOVE LK-PARM-TEXT(1:LK-PARM-LENGTH) TO WS-RUN-MODE
+002180     END-IF
+002190     OPEN I-O STUDENT-FILE
+002200     IF WS-STUDENT-FILE-NOTFND
+002210         OPEN OUTPUT STUDENT-FILE
+002220     END-IF
+002230     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+002240     ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+002250     ACCEPT WS-START-TIME FROM TIME
+002260     IF NOT WS-MODE-MAINT
+002270         OPEN EXTEND EXTRACT-FILE
+002280     END-IF
+002290     DISPLAY "THIS LANGUAGE IS STILL AROUND."
+002300     IF WS-MODE-BATCH
+002310         OPEN INPUT TRANSACTION-FILE
+002320     END-IF
+002330     IF NOT WS-MODE-MAINT
+002340         PERFORM 1100-RESTART-CHECK THRU 1100-EXIT
+002350     END-IF.
+002360 1000-EXIT.
+002370     EXIT.
+002380
+002390*****************************************************************
+002400* 1100-RESTART-CHECK
+002410*
+002420* LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT
+002430* COMPLETE.  IF ONE IS FOUND, THE RECORD COUNT PICKS UP WHERE
+002440* THE LAST RUN LEFT OFF AND THE OPERATOR IS TOLD WHERE THE
+002450* RESTART IS RESUMING FROM.
+002460*****************************************************************
+002470 1100-RESTART-CHECK.
+002480     OPEN INPUT CHECKPOINT-FILE
+002490     IF WS-CHKPT-FILE-NOT-FOUND
+002500         CLOSE CHECKPOINT-FILE
+002510         GO TO 1100-EXIT
+002520     END-IF
+002530     READ CHECKPOINT-FILE
+002540         AT END
+002550             CLOSE CHECKPOINT-FILE
+002560             GO TO 1100-EXIT
+002570     END-READ
+002580     MOVE CHKPT-REC-COUNT TO WS-REC-COUNT
+002590     MOVE CHKPT-LAST-ID   TO WS-LAST-ID-ENTERED
+002600     DISPLAY "RESTARTING AFTER RECORD " CHKPT-LAST-ID
+002610         ", " WS-REC-COUNT " RECORD(S) ALREADY COMMITTED"
+002620     CLOSE CHECKPOINT-FILE.
+002630 1100-EXIT.
+002640     EXIT.
+002650
+002660*****************************************************************
+002670* 2000-GET-STUDENT-HEADER
+002680*
+002690* PROMPTS THE OPERATOR FOR THE CORE STUDENT IDENTIFYING FIELDS.
+002700* A BLANK STU-ID ENDS THE INTAKE RUN.
+002710*****************************************************************
+002720 2000-GET-STUDENT-HEADER.
+002730     DISPLAY "ENTER STUDENT ID (BLANK TO END), OR SPACES TO STOP"
+002740     ACCEPT  STU-ID
+002750     IF STU-ID NOT = SPACES
+002760         DISPLAY "ENTER LAST NAME"
+002770         ACCEPT  STU-LAST-NAME
+002780         DISPLAY "ENTER FIRST NAME"
+002790         ACCEPT  STU-FIRST-NAME
+002800         DISPLAY "ENTER DATE OF BIRTH (CCYYMMDD)"
+002810         ACCEPT  STU-DATE-OF-BIRTH
+002820         DISPLAY "ENTER GRADE (2 DIGITS) AND SECTION (1 CHAR)"
+002830         ACCEPT  STU-GRADE-SECTION
+002840     END-IF.
+002850 2000-EXIT.
+002860     EXIT.
+002870
+002880*****************************************************************
+002890* 2100-GET-STUDENT-DETAILS
+002900*
+002910* PROMPTS THE OPERATOR FOR THE REMAINDER OF THE STUDENT
+002920* INTAKE FIELDS - GUARDIAN CONTACT, ENROLLMENT DATE AND
+002930* HOMEROOM - SO THE RECORD KEYED THIS PASS IS COMPLETE
+002940* BEFORE IT IS WRITTEN.
+002950*****************************************************************
+002960 2100-GET-STUDENT-DETAILS.
+002970     DISPLAY "ENTER GUARDIAN NAME"
+002980     ACCEPT  STU-GUARDIAN-NAME
+002990     DISPLAY "ENTER GUARDIAN PHONE"
+003000     ACCEPT  STU-GUARDIAN-PHONE
+003010     DISPLAY "ENTER ENROLLMENT DATE (CCYYMMDD)"
+003020     ACCEPT  STU-ENROLLMENT-DATE
+003030     DISPLAY "ENTER HOMEROOM"
+003040     ACCEPT  STU-HOMEROOM.
+003050 2100-EXIT.
+003060     EXIT.
+003070
+003080*****************************************************************
+003090* 2500-PROCESS-STUDENT
+003100*
+003110* COLLECTS THE DETAIL FIELDS FOR THE STUDENT WHOSE HEADER WAS
+003120* JUST KEYED, WRITES THE NOW-COMPLETE STUDENT RECORD, AND THEN
+003130* PROMPTS FOR THE NEXT STUDENT'S HEADER.
+003140*****************************************************************
+003150 2500-PROCESS-STUDENT.
+003160     PERFORM 2600-VALIDATE-STUDENT-ID THRU 2600-EXIT
+003170     IF WS-ID-VALID
+003180         PERFORM 2100-GET-STUDENT-DETAILS THRU 2100-EXIT
+003190         WRITE STUDENT-RECORD
+003200             INVALID KEY
+003210                 DISPLAY "*** ERROR WRITING STUDENT " STU-ID
+003220                     ", DUPLICATE KEY ***"
+003230                 SET WS-WRITE-FAILED TO TRUE
+003240             NOT INVALID KEY
+003250                 SET WS-WRITE-OK TO TRUE
+003260         END-WRITE
+003270         IF WS-WRITE-OK
+003280             PERFORM 7200-WRITE-EXTRACT-RECORD THRU 7200-EXIT
+003290             PERFORM 7000-TAKE-CHECKPOINT THRU 7000-EXIT
+003300         END-IF
+003310     END-IF
+003320     PERFORM 2000-GET-STUDENT-HEADER THRU 2000-EXIT.
+003330 2500-EXIT.
+003340     EXIT.
+003350
+003360*****************************************************************
+003370* 2600-VALIDATE-STUDENT-ID
+003380*
+003390* REJECTS A STUDENT ID THAT IS NOT NUMERIC OR THAT ALREADY
+003400* EXISTS ON STUDENTS.DAT, AND WARNS (BUT DOES NOT REJECT) WHEN
+003410* AN ID IS ENTERED OUT OF ASCENDING SEQUENCE.
+003420*****************************************************************
+003430 2600-VALIDATE-STUDENT-ID.
+003440     SET WS-ID-VALID TO TRUE
+003450     PERFORM 2650-ZERO-FILL-STUDENT-ID THRU 2650-EXIT
+003460     MOVE STU-ID TO WS-ENTERED-ID
+003470     IF STU-ID NOT NUMERIC
+003480         DISPLAY "*** REJECTED - STUDENT ID " WS-ENTERED-ID
+003490             " IS NOT NUMERIC ***"
+003500         SET WS-ID-INVALID TO TRUE
+003510         GO TO 2600-EXIT
+003520     END-IF
+003530     IF STU-ID NOT > WS-LAST-ID-ENTERED
+003540         DISPLAY "*** WARNING - STUDENT ID " WS-ENTERED-ID
+003550             " IS OUT OF SEQUENCE ***"
+003560     END-IF
+003570     READ STUDENT-FILE
+003580         KEY IS STU-ID
+003590         INVALID KEY
+003600             CONTINUE
+003610         NOT INVALID KEY
+003620             DISPLAY "*** REJECTED - STUDENT ID " WS-ENTERED-ID
+003630                 " ALREADY EXISTS ON STUDENTS.DAT ***"
+003640             SET WS-ID-INVALID TO TRUE
+003650     END-READ.
+003660 2600-EXIT.
+003670     EXIT.
+003680
+003690*****************************************************************
+003700* 2650-ZERO-FILL-STUDENT-ID
+003710*
+003720* AN ID KEYED SHORTER THAN 6 DIGITS COMES BACK FROM ACCEPT SPACE-
+003730* PADDED ON THE RIGHT (E.G. "123   "), WHICH FAILS THE NUMERIC
+003740* CLASS TEST EVEN THOUGH THE OPERATOR TYPED A VALID NUMBER.  THIS
+003750* RIGHT-JUSTIFIES THE ENTERED ID AND ZERO-FILLS THE VACATED
+003760* POSITIONS SO IT LINES UP WITH HOW STUDENT IDS ARE STORED.
+003770*****************************************************************
+003780 2650-ZERO-FILL-STUDENT-ID.
+003790     IF STU-ID NOT = SPACES
+003800         MOVE STU-ID TO WS-ID-JUSTIFY
+003810         INSPECT WS-ID-JUSTIFY REPLACING LEADING SPACE BY ZERO
+003820         MOVE WS-ID-JUSTIFY TO STU-ID
+003830     END-IF.
+003840 2650-EXIT.
+003850     EXIT.
+003860
+003870*****************************************************************
+003880* 3000-BATCH-PROCESS
+003890*
+003900* DRIVES THE NIGHTLY BATCH LOAD - READS EACH TRANSACTION FROM
+003910* STUTRAN.DAT AND WRITES A CORRESPONDING STUDENT MASTER RECORD,
+003920* WITH NO OPERATOR PRESENT.  IF STUTRAN.DAT ISN'T THERE, THE RUN
+003930* IS ABANDONED CLEANLY INSTEAD OF ABENDING WITH NO OPERATOR
+003940* PRESENT TO SEE WHY.
+003950*****************************************************************
+003960 3000-BATCH-PROCESS.
+003970     IF WS-TRAN-FILE-NOTFND
+003980         DISPLAY "*** BATCH ABORTED - STUTRAN.DAT NOT FOUND ***"
+003990         CLOSE TRANSACTION-FILE
+004000         GO TO 3000-EXIT
+004010     END-IF
+004020     IF WS-LAST-ID-ENTERED = SPACES
+004030         PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT
+004040     ELSE
+004050         PERFORM 3050-SKIP-COMMITTED-TRANSACTIONS THRU 3050-EXIT
+004060     END-IF
+004070     PERFORM 3200-WRITE-FROM-TRANSACTION THRU 3200-EXIT
+004080         UNTIL WS-TRAN-EOF
+004090     CLOSE TRANSACTION-FILE.
+004100 3000-EXIT.
+004110     EXIT.
+004120
+004130*****************************************************************
+004140* 3050-SKIP-COMMITTED-TRANSACTIONS
+004150*
+004160* ON A RESTART WS-LAST-ID-ENTERED HOLDS THE STUDENT ID OF THE
+004170* LAST TRANSACTION THE PRIOR RUN COMMITTED BEFORE IT WAS
+004180* CHECKPOINTED.  THIS READS PAST THE TRANSACTIONS ALREADY
+004190* APPLIED TO STUDENTS.DAT SO THE BATCH LOOP RESUMES WITH THE
+004200* FIRST ONE NOT YET WRITTEN, INSTEAD OF REPROCESSING AND
+004210* REJECTING THEM ONE BY ONE AS DUPLICATE KEYS.
+004220*****************************************************************
+004230 3050-SKIP-COMMITTED-TRANSACTIONS.
+004240     PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT
+004250     PERFORM 3060-SKIP-ONE-TRANSACTION THRU 3060-EXIT
+004260         UNTIL WS-TRAN-EOF
+004270         OR TRAN-ID > WS-LAST-ID-ENTERED.
+004280 3050-EXIT.
+004290     EXIT.
+004300
+004310*****************************************************************
+004320* 3060-SKIP-ONE-TRANSACTION
+004330*****************************************************************
+004340 3060-SKIP-ONE-TRANSACTION.
+004350     PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT.
+004360 3060-EXIT.
+004370     EXIT.
+004380
+004390*****************************************************************
+004400* 3100-READ-TRANSACTION
+004410*****************************************************************
+004420 3100-READ-TRANSACTION.
+004430     SET WS-TRAN-NOT-EOF TO TRUE
+004440     READ TRANSACTION-FILE
+004450         AT END
+004460             SET WS-TRAN-EOF TO TRUE
+004470     END-READ.
+004480 3100-EXIT.
+004490     EXIT.
+004500
+004510*****************************************************************
+004520* 3200-WRITE-FROM-TRANSACTION
+004530*
+004540* MOVES ONE TRANSACTION RECORD INTO THE STUDENT MASTER RECORD
+004550* AND WRITES IT, THEN READS THE NEXT TRANSACTION.
+004560*****************************************************************
+004570 3200-WRITE-FROM-TRANSACTION.
+004580     MOVE TRAN-ID                TO STU-ID
+004590     PERFORM 2600-VALIDATE-STUDENT-ID THRU 2600-EXIT
+004600     IF WS-ID-VALID
+004610         MOVE TRAN-LAST-NAME         TO STU-LAST-NAME
+004620         MOVE TRAN-FIRST-NAME        TO STU-FIRST-NAME
+004630         MOVE TRAN-DATE-OF-BIRTH     TO STU-DATE-OF-BIRTH
+004640         MOVE TRAN-GRADE-SECTION     TO STU-GRADE-SECTION
+004650         MOVE TRAN-GUARDIAN-NAME     TO STU-GUARDIAN-NAME
+004660         MOVE TRAN-GUARDIAN-PHONE    TO STU-GUARDIAN-PHONE
+004670         MOVE TRAN-ENROLLMENT-DATE   TO STU-ENROLLMENT-DATE
+004680         MOVE TRAN-HOMEROOM          TO STU-HOMEROOM
+004690         WRITE STUDENT-RECORD
+004700             INVALID KEY
+004710                 DISPLAY "*** ERROR WRITING STUDENT " STU-ID
+004720                     ", DUPLICATE KEY ***"
+004730                 SET WS-WRITE-FAILED TO TRUE
+004740             NOT INVALID KEY
+004750                 SET WS-WRITE-OK TO TRUE
+004760         END-WRITE
+004770         IF WS-WRITE-OK
+004780             PERFORM 7200-WRITE-EXTRACT-RECORD THRU 7200-EXIT
+004790             PERFORM 7000-TAKE-CHECKPOINT THRU 7000-EXIT
+004800         END-IF
+004810     END-IF
+004820     PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT.
+004830 3200-EXIT.
+004840     EXIT.
+004850
+004860*****************************************************************
+004870* 4000-MAINTENANCE
+004880*
+004890* DRIVES MAINTENANCE MODE (PARM='MAINT').  LETS AN OPERATOR PULL
+004900* UP A STUDENT ALREADY ON STUDENTS.DAT BY STUDENT ID AND EITHER
+004910* CORRECT IT OR REMOVE IT, WITHOUT GOING THROUGH INTAKE.
+004920*****************************************************************
+004930 4000-MAINTENANCE.
+004940     PERFORM 4100-GET-MAINT-ID THRU 4100-EXIT
+004950     PERFORM 4200-PROCESS-MAINT-REQUEST THRU 4200-EXIT
+004960         UNTIL STU-ID = SPACES.
+004970 4000-EXIT.
+004980     EXIT.
+004990
+005000*****************************************************************
+005010* 4100-GET-MAINT-ID
+005020*
+005030* PROMPTS FOR THE STUDENT ID TO MAINTAIN.  A BLANK ID ENDS THE
+005040* MAINTENANCE RUN.
+005050*****************************************************************
+005060 4100-GET-MAINT-ID.
+005070     DISPLAY "ENTER STUDENT ID TO MAINTAIN (BLANK TO END)"
+005080     ACCEPT  STU-ID
+005090     PERFORM 2650-ZERO-FILL-STUDENT-ID THRU 2650-EXIT.
+005100 4100-EXIT.
+005110     EXIT.
+005120
+005130*****************************************************************
+005140* 4200-PROCESS-MAINT-REQUEST
+005150*
+005160* LOOKS UP THE STUDENT KEYED IN 4100-GET-MAINT-ID AND, IF FOUND,
+005170* LETS THE OPERATOR CORRECT OR DELETE THE RECORD.
+005180*****************************************************************
+005190 4200-PROCESS-MAINT-REQUEST.
+005200     SET WS-MAINT-NOTFOUND TO TRUE
+005210     READ STUDENT-FILE
+005220         KEY IS STU-ID
+005230         INVALID KEY
+005240             DISPLAY "*** STUDENT ID " STU-ID " NOT FOUND ***"
+005250         NOT INVALID KEY
+005260             SET WS-MAINT-FOUND TO TRUE
+005270     END-READ
+005280     IF WS-MAINT-FOUND
+005290         DISPLAY "STUDENT " STU-ID " - " STU-LAST-NAME ", "
+005300             STU-FIRST-NAME
+005310         DISPLAY "ENTER C TO CORRECT, D TO DELETE, "
+005320             "ANYTHING ELSE TO LEAVE UNCHANGED"
+005330         ACCEPT  WS-MAINT-ACTION
+005340         EVALUATE TRUE
+005350             WHEN WS-MAINT-CORRECT
+005360                 PERFORM 4300-CORRECT-STUDENT THRU 4300-EXIT
+005370             WHEN WS-MAINT-DELETE
+005380                 PERFORM 4400-DELETE-STUDENT THRU 4400-EXIT
+005390             WHEN OTHER
+005400                 DISPLAY "*** NO CHANGE MADE ***"
+005410         END-EVALUATE
+005420     END-IF
+005430     PERFORM 4100-GET-MAINT-ID THRU 4100-EXIT.
+005440 4200-EXIT.
+005450     EXIT.
+005460
+005470*****************************************************************
+005480* 4300-CORRECT-STUDENT
+005490*
+005500* RE-PROMPTS FOR THE UPDATABLE STUDENT FIELDS AND REWRITES THE
+005510* RECORD.  THE STUDENT ID ITSELF IS THE RECORD KEY AND IS NOT
+005520* CHANGED HERE - TO CHANGE A STUDENT'S ID, DELETE AND RE-ADD.
+005530* COUNTED INTO WS-RUN-REC-COUNT SO THE AUDIT TRAIL RECORD SHOWS
+005540* THIS RUN TOUCHED THE FILE EVEN THOUGH NO RECORD WAS ADDED.
+005550*****************************************************************
+005560 4300-CORRECT-STUDENT.
+005570     DISPLAY "ENTER LAST NAME"
+005580     ACCEPT  STU-LAST-NAME
+005590     DISPLAY "ENTER FIRST NAME"
+005600     ACCEPT  STU-FIRST-NAME
+005610     DISPLAY "ENTER DATE OF BIRTH (CCYYMMDD)"
+005620     ACCEPT  STU-DATE-OF-BIRTH
+005630     DISPLAY "ENTER GRADE (2 DIGITS) AND SECTION (1 CHAR)"
+005640     ACCEPT  STU-GRADE-SECTION
+005650     PERFORM 2100-GET-STUDENT-DETAILS THRU 2100-EXIT
+005660     REWRITE STUDENT-RECORD
+005670         INVALID KEY
+005680             DISPLAY "*** ERROR REWRITING STUDENT " STU-ID
+005690                 " ***"
+005700     END-REWRITE
+005710     ADD 1 TO WS-RUN-REC-COUNT
+005720     DISPLAY "*** STUDENT " STU-ID " UPDATED ***".
+005730 4300-EXIT.
+005740     EXIT.
+005750
+005760*****************************************************************
+005770* 4400-DELETE-STUDENT
+005780*
+005790* REMOVES THE STUDENT LOCATED IN 4200-PROCESS-MAINT-REQUEST FROM
+005800* STUDENTS.DAT.  COUNTED INTO WS-RUN-REC-COUNT FOR THE SAME
+005810* REASON AS THE CORRECTION ABOVE.
+005820*****************************************************************
+005830 4400-DELETE-STUDENT.
+005840     DELETE STUDENT-FILE RECORD
+005850     ADD 1 TO WS-RUN-REC-COUNT
+005860     DISPLAY "*** STUDENT " STU-ID " DELETED ***".
+005870 4400-EXIT.
+005880     EXIT.
+005890
+005900*****************************************************************
+005910* 7000-TAKE-CHECKPOINT
+005920*
+005930* COUNTS THE RECORD JUST WRITTEN AND, EVERY
+005940* WS-CHECKPOINT-INTERVAL RECORDS, DROPS A CHECKPOINT SO A
+005950* RESTART CAN PICK UP FROM HERE INSTEAD OF FROM RECORD ONE.
+005960* WS-REC-COUNT IS THE CUMULATIVE COUNT (RESTORED FROM A PRIOR
+005970* RUN'S CHECKPOINT ON RESTART) THAT DRIVES THE CHECKPOINT
+005980* INTERVAL MATH; WS-RUN-REC-COUNT IS A SEPARATE, ALWAYS-STARTS-
+005990* AT-ZERO COUNTER FOR JUST THIS RUN, WHICH IS WHAT THE AUDIT
+006000* RECORD REPORTS.
+006010*****************************************************************
+006020 7000-TAKE-CHECKPOINT.
+006030     MOVE STU-ID TO WS-LAST-ID-ENTERED
+006040     ADD 1 TO WS-REC-COUNT
+006050     ADD 1 TO WS-RUN-REC-COUNT
+006060     DIVIDE WS-REC-COUNT BY WS-CHECKPOINT-INTERVAL
+006070         GIVING WS-CHKPT-QUOTIENT
+006080         REMAINDER WS-CHKPT-REMAINDER
+006090     IF WS-CHKPT-REMAINDER = ZERO
+006100         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+006110     END-IF.
+006120 7000-EXIT.
+006130     EXIT.
+006140
+006150*****************************************************************
+006160* 7100-WRITE-CHECKPOINT
+006170*****************************************************************
+006180 7100-WRITE-CHECKPOINT.
+006190     MOVE STU-ID       TO CHKPT-LAST-ID
+006200     MOVE WS-REC-COUNT TO CHKPT-REC-COUNT
+006210     OPEN OUTPUT CHECKPOINT-FILE
+006220     WRITE CHECKPOINT-RECORD
+006230     CLOSE CHECKPOINT-FILE.
+006240 7100-EXIT.
+006250     EXIT.
+006260
+006270*****************************************************************
+006280* 7150-CLEAR-CHECKPOINT
+006290*
+006300* RUN AT NORMAL TERMINATION SO A CHECKPOINT LEFT BY A GENUINE
+006310* ABEND DOES NOT LOOK LIKE AN UNFINISHED RUN TO THE NEXT ONE.
+006320* WITHOUT THIS, ANY RUN THAT WROTE 10 OR MORE RECORDS WOULD
+006330* LEAVE A CHECKPOINT BEHIND THAT 1100-RESTART-CHECK WOULD FIND
+006340* AND TREAT AS AN INTERRUPTED RUN TO RESUME, EVEN THOUGH THIS
+006350* RUN FINISHED CLEANLY.
+006360*****************************************************************
+006370 7150-CLEAR-CHECKPOINT.
+006380     OPEN OUTPUT CHECKPOINT-FILE
+006390     CLOSE CHECKPOINT-FILE.
+006400 7150-EXIT.
+006410     EXIT.
+006420
+006430*****************************************************************
+006440* 7200-WRITE-EXTRACT-RECORD
+006450*
+006460* MAPS THE STUDENT MASTER RECORD JUST WRITTEN INTO THE FIXED
+006470* FORMAT LAYOUT THE REGISTRAR'S INTAKE SYSTEM EXPECTS AND
+006480* WRITES IT TO THE EXTRACT FEED.  NOTE THE DATE OF BIRTH IS
+006490* REORDERED FROM CCYY/MM/DD TO MM/DD/CCYY TO MATCH THAT
+006500* INTERFACE'S SPEC.
+006510*****************************************************************
+006520 7200-WRITE-EXTRACT-RECORD.
+006530     MOVE STU-ID           TO EXTR-STUDENT-ID
+006540     MOVE STU-LAST-NAME    TO EXTR-LAST-NAME
+006550     MOVE STU-FIRST-NAME   TO EXTR-FIRST-NAME
+006560     MOVE STU-DOB-MM       TO EXTR-DOB-MM
+006570     MOVE STU-DOB-DD       TO EXTR-DOB-DD
+006580     MOVE STU-DOB-CCYY     TO EXTR-DOB-CCYY
+006590     MOVE STU-GRADE        TO EXTR-GRADE
+006600     MOVE STU-SECTION      TO EXTR-SECTION
+006610     MOVE STU-HOMEROOM     TO EXTR-HOMEROOM
+006620     WRITE EXTRACT-RECORD.
+006630 7200-EXIT.
+006640     EXIT.
+006650
+006660*****************************************************************
+006670* 8000-TERMINATE
+006680*****************************************************************
+006690 8000-TERMINATE.
+006700     CLOSE STUDENT-FILE
+006710     IF NOT WS-MODE-MAINT
+006720         CLOSE EXTRACT-FILE
+006730         IF NOT (WS-MODE-BATCH AND WS-TRAN-FILE-NOTFND)
+006740             PERFORM 7150-CLEAR-CHECKPOINT THRU 7150-EXIT
+006750         END-IF
+006760     END-IF
+006770     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT.
+006780 8000-EXIT.
+006790     EXIT.
+006800
+006810*****************************************************************
+006820* 8100-WRITE-AUDIT-RECORD
+006830*
+006840* APPENDS ONE AUDIT RECORD FOR THIS RUN - OPERATOR, START/END
+006850* TIMESTAMPS AND THE COUNT OF RECORDS THIS RUN ADDED, CORRECTED
+006860* OR DELETED - TO STUAUDIT.DAT.
+006870*****************************************************************
+006880 8100-WRITE-AUDIT-RECORD.
+006890     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID
+006900     MOVE WS-RUN-MODE      TO AUDIT-RUN-MODE
+006910     MOVE WS-START-DATE    TO AUDIT-START-DATE
+006920     MOVE WS-START-TIME    TO AUDIT-START-TIME
+006930     ACCEPT AUDIT-END-DATE FROM DATE YYYYMMDD
+006940     ACCEPT AUDIT-END-TIME FROM TIME
+006950     MOVE WS-RUN-REC-COUNT TO AUDIT-REC-COUNT
+006960     OPEN EXTEND AUDIT-FILE
+006970     WRITE AUDIT-RECORD
+006980     CLOSE AUDIT-FILE.
+006990 8100-EXIT.
+007000     EXIT.
