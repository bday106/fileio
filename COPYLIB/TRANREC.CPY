@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200* TRANREC.CPY
+000300*
+000400* STUDENT INTAKE TRANSACTION RECORD LAYOUT FOR STUTRAN.DAT, THE
+000500* NIGHTLY BATCH LOAD FILE READ BY WRITEDEMO WHEN RUN IN BATCH
+000600* MODE.  FIELD-FOR-FIELD THE SAME SHAPE AS STUDENT-RECORD
+000700* (STUDREC.CPY) SO A TRANSACTION MOVES ACROSS TO THE MASTER
+000800* RECORD ONE FIELD AT A TIME.
+000900*
+001000* MODIFICATION HISTORY
+001100* ------------------------------------------------------------
+001200* DATE       INIT DESCRIPTION
+001300* ---------- ---- -----------------------------------------
+001400* 2026-08-08 MFM  ORIGINAL LAYOUT.
+001500*****************************************************************
+001600 01  TRANSACTION-RECORD.
+001700     05  TRAN-ID                     PIC X(06).
+001800     05  TRAN-LAST-NAME              PIC X(15).
+001900     05  TRAN-FIRST-NAME             PIC X(12).
+002000     05  TRAN-DATE-OF-BIRTH.
+002100         10  TRAN-DOB-CCYY           PIC 9(04).
+002200         10  TRAN-DOB-MM             PIC 9(02).
+002300         10  TRAN-DOB-DD             PIC 9(02).
+002400     05  TRAN-GRADE-SECTION.
+002500         10  TRAN-GRADE              PIC 9(02).
+002600         10  TRAN-SECTION            PIC X(01).
+002700     05  TRAN-GUARDIAN-NAME          PIC X(20).
+002800     05  TRAN-GUARDIAN-PHONE         PIC X(10).
+002900     05  TRAN-ENROLLMENT-DATE.
+003000         10  TRAN-ENROLL-CCYY        PIC 9(04).
+003100         10  TRAN-ENROLL-MM          PIC 9(02).
+003200         10  TRAN-ENROLL-DD          PIC 9(02).
+003300     05  TRAN-HOMEROOM               PIC X(06).
+003400     05  FILLER                      PIC X(10).
