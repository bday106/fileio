@@ -0,0 +1,38 @@
+000100*****************************************************************
+000200* STUDREC.CPY
+000300*
+000400* STUDENT MASTER RECORD LAYOUT FOR STUDENTS.DAT.  SHARED BY
+000500* WRITEDEMO (INTAKE/MAINTENANCE) AND STUDRPT (LISTING).
+000600*
+000700* STU-ID IS THE RECORD KEY WHEN STUDENTS.DAT IS ORGANIZED AS
+000800* AN INDEXED FILE.
+000900*
+001000* MODIFICATION HISTORY
+001100* ------------------------------------------------------------
+001200* DATE       INIT DESCRIPTION
+001300* ---------- ---- -----------------------------------------
+001400* 2026-08-08 MFM  ORIGINAL LAYOUT - ID, NAME, DATE OF BIRTH,
+001500*                 GRADE/SECTION.
+001510* 2026-08-08 MFM  ADDED GUARDIAN CONTACT, ENROLLMENT DATE AND
+001520*                 HOMEROOM SO A SINGLE RECORD CARRIES A FULL
+001530*                 STUDENT INTAKE, NOT JUST THE HEADER FIELDS.
+001600*****************************************************************
+001700 01  STUDENT-RECORD.
+001800     05  STU-ID                      PIC X(06).
+001900     05  STU-LAST-NAME               PIC X(15).
+002000     05  STU-FIRST-NAME              PIC X(12).
+002100     05  STU-DATE-OF-BIRTH.
+002200         10  STU-DOB-CCYY            PIC 9(04).
+002300         10  STU-DOB-MM              PIC 9(02).
+002400         10  STU-DOB-DD              PIC 9(02).
+002500     05  STU-GRADE-SECTION.
+002600         10  STU-GRADE               PIC 9(02).
+002700         10  STU-SECTION             PIC X(01).
+002710     05  STU-GUARDIAN-NAME           PIC X(20).
+002720     05  STU-GUARDIAN-PHONE          PIC X(10).
+002730     05  STU-ENROLLMENT-DATE.
+002740         10  STU-ENROLL-CCYY         PIC 9(04).
+002750         10  STU-ENROLL-MM           PIC 9(02).
+002760         10  STU-ENROLL-DD           PIC 9(02).
+002770     05  STU-HOMEROOM                PIC X(06).
+002800     05  FILLER                      PIC X(10).
