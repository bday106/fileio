@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200* EXTRREC.CPY
+000300*
+000400* FIXED-FORMAT EXTRACT RECORD LAYOUT FOR STUEXTR.DAT, MATCHING
+000500* THE REGISTRAR'S INTAKE INTERFACE SPEC.  80 BYTES, FIXED
+000600* POSITIONS - DO NOT REORDER OR RESIZE FIELDS WITHOUT CHECKING
+000700* WITH THE REGISTRAR'S OFFICE, THIS LAYOUT IS SHARED ACROSS
+000800* SYSTEMS.
+000900*
+001000* MODIFICATION HISTORY
+001100* ------------------------------------------------------------
+001200* DATE       INIT DESCRIPTION
+001300* ---------- ---- -----------------------------------------
+001400* 2026-08-08 MFM  ORIGINAL LAYOUT.
+001500*****************************************************************
+001600 01  EXTRACT-RECORD.
+001700     05  EXTR-STUDENT-ID             PIC 9(09).
+001800     05  EXTR-LAST-NAME              PIC X(20).
+001900     05  EXTR-FIRST-NAME             PIC X(15).
+002000     05  EXTR-DATE-OF-BIRTH.
+002100         10  EXTR-DOB-MM             PIC 9(02).
+002200         10  EXTR-DOB-DD             PIC 9(02).
+002300         10  EXTR-DOB-CCYY           PIC 9(04).
+002400     05  EXTR-GRADE                  PIC 9(02).
+002500     05  EXTR-SECTION                PIC X(01).
+002600     05  EXTR-HOMEROOM               PIC X(06).
+002700     05  FILLER                      PIC X(19).
