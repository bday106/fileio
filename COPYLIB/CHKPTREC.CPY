@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200* CHKPTREC.CPY
+000300*
+000400* CHECKPOINT RECORD LAYOUT FOR STUCHKPT.DAT.  HOLDS THE STU-ID
+000500* AND RUNNING RECORD COUNT AS OF THE LAST CHECKPOINT TAKEN BY
+000600* WRITEDEMO, SO A RESTART CAN PICK UP AFTER THE LAST RECORD
+000700* SUCCESSFULLY WRITTEN INSTEAD OF FROM THE BEGINNING.
+000800*
+000900* MODIFICATION HISTORY
+001000* ------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION
+001200* ---------- ---- -----------------------------------------
+001300* 2026-08-08 MFM  ORIGINAL LAYOUT.
+001400*****************************************************************
+001500 01  CHECKPOINT-RECORD.
+001600     05  CHKPT-LAST-ID               PIC X(06).
+001700     05  CHKPT-REC-COUNT             PIC 9(06).
