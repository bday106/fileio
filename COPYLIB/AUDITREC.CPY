@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200* AUDITREC.CPY
+000300*
+000400* AUDIT TRAIL RECORD LAYOUT FOR STUAUDIT.DAT.  ONE RECORD IS
+000500* APPENDED PER WRITEDEMO RUN SO A MONTH-END RECORD COUNT
+000600* DISCREPANCY ON STUDENTS.DAT CAN BE TRACED TO THE RUN THAT
+000700* CAUSED IT.
+000800*
+000900* MODIFICATION HISTORY
+001000* ------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION
+001200* ---------- ---- -----------------------------------------
+001300* 2026-08-08 MFM  ORIGINAL LAYOUT.
+001400*****************************************************************
+001500 01  AUDIT-RECORD.
+001600     05  AUDIT-OPERATOR-ID           PIC X(08).
+001700     05  AUDIT-RUN-MODE              PIC X(08).
+001800     05  AUDIT-START-DATE            PIC 9(08).
+001900     05  AUDIT-START-TIME            PIC 9(08).
+002000     05  AUDIT-END-DATE              PIC 9(08).
+002100     05  AUDIT-END-TIME              PIC 9(08).
+002200     05  AUDIT-REC-COUNT             PIC 9(06).
+002300     05  FILLER                      PIC X(10).
